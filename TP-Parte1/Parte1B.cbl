@@ -11,16 +11,38 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
+      *  ACCESS MODE IS DYNAMIC on both files so a normal run can still
+      *  read every record in key order (READ ... NEXT RECORD) while a
+      *  single-sucursal rerun can instead START/READ by key and touch
+      *  only that branch's records -- see WS-SUCURSAL-FILTRO.
            SELECT SUCURSALES_FILE
            ASSIGN TO "../files/in/Sucursales.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SUC-SUCURSAL
            FILE STATUS IS FS-SUCURSALES.
 
+      *  ALTERNATE RECORD KEY IS TIM-SUCURSAL lets a single-sucursal
+      *  rerun START/READ straight to that branch's records instead of
+      *  scanning the whole file in CLAVE-TIMES (legajo/fecha) order.
            SELECT TIMES_FILE
            ASSIGN TO "../files/out/Times.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLAVE-TIMES
+           ALTERNATE RECORD KEY IS TIM-SUCURSAL WITH DUPLICATES
            FILE STATUS IS FS-TIMES.
 
+           SELECT ESTADISTICAS_FILE
+           ASSIGN TO "../files/out/Estadisticas.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ESTADISTICAS.
+
+           SELECT CHECKPOINT_FILE
+           ASSIGN TO "../files/out/Checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -40,6 +62,13 @@
       *--------------------------*
       *- TIMES FILE DESCRIPTION -*
       *--------------------------*
+      *  TIM-TIPCLASE is folded into CLAVE-TIMES (not left as a
+      *  sibling) so the primary key stays unique once this file is
+      *  physically indexed: a legajo can legitimately have more than
+      *  one TIM-TIPCLASE record for the same fecha/sucursal (regular
+      *  hours plus one or more overtime classes), and without
+      *  TIM-TIPCLASE in the key those would collide as duplicate
+      *  keys.
        FD TIMES_FILE LABEL RECORD STANDARD.
        01 REG-TIMES.
            03 CLAVE-TIMES.
@@ -48,38 +77,233 @@
                       09 TIM-NUMERO        PIC X(5).
                       09 TIM-FECHA         PIC 9(8).
                   07 TIM-SUCURSAL          PIC X(03).
-           03 TIM-TIPCLASE                 PIC X(04).
+              05 TIM-TIPCLASE              PIC X(04).
+                  88  TIM-CLASE-EXTRA VALUES "EXTR" "EX50" "EX10".
            03 TIM-HORAS                    PIC 9(2)V99.
 
+      *--------------------------------*
+      *- ESTADISTICAS FILE DESCRIPTION -*
+      *--------------------------------*
+       FD ESTADISTICAS_FILE LABEL RECORD STANDARD.
+       01 REG-ESTADISTICAS.
+           03 EST-SUCURSAL     PIC X(19).
+           03 FILLER           PIC X(2).
+           03 EST-ANIO         PIC 9(4).
+           03 FILLER           PIC X(2).
+           03 EST-ENE          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-FEB          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-MAR          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-ABR          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-MAY          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-JUN          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-JUL          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-AGO          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-SEP          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-OCT          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-NOV          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-DIC          PIC 9(4)V99.
+           03 FILLER           PIC X(1).
+           03 EST-TOTAL        PIC 9(6)V99.
+
+      *------------------------------*
+      *- CHECKPOINT FILE DESCRIPTION -*
+      *------------------------------*
+      *  Written fresh (full snapshot) every WS-CHECKPOINT-INTERVALO
+      *  reads: one "K" record with the last CLAVE-TIMES processed,
+      *  one "M" record per sucursal/anio with the monthly totals,
+      *  and one "C" record per sucursal/anio/clase with the class
+      *  breakdown -- restart reloads all three so the accumulators
+      *  are exactly where the interrupted run left them.
+       FD CHECKPOINT_FILE LABEL RECORD STANDARD.
+       01 REG-CHECKPOINT.
+           03 CHK-TIPO           PIC X(01).
+               88 CHK-TIPO-CLAVE          VALUE "K".
+               88 CHK-TIPO-TOTAL-MES      VALUE "M".
+               88 CHK-TIPO-TOTAL-CLASE    VALUE "C".
+           03 CHK-CLAVE          PIC X(20).
+           03 CHK-SUCURSAL       PIC X(03).
+           03 CHK-ANIO           PIC 9(4).
+           03 CHK-CLASE          PIC X(04).
+           03 CHK-MES            OCCURS 12 TIMES PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
       *-----------------------
 
        77 FS-TIMES          PIC X(2).
        77 FS-SUCURSALES     PIC X(2).
+       77 FS-ESTADISTICAS   PIC X(2).
+       77 FS-CHECKPOINT     PIC X(2).
 
        77 TOT-GRAL          PIC 9999999999V99.
 
        01 WS-HOJA           PIC 9(3)    VALUE 001.
 
+       77 WS-LINEAS-POR-HOJA PIC 9(2) COMP VALUE 20.
+       77 WS-LINEAS-IMPRESAS PIC 9(2) COMP VALUE 0.
+
        01 FECHA-ACTUAL.
            03  FECHA-ACTUAL-AAAA      PIC 9(4).
            03  FECHA-ACTUAL-MM        PIC 9(2).
            03  FECHA-ACTUAL-DD        PIC 9(2).
 
        01 VEC.
+           03 VEC-CANT-SUCURSALES      PIC 9(3) COMP VALUE 0.
            03 VEC-SUCURSALES
-               OCCURS 3 TIMES
+               OCCURS 1 TO 30 TIMES DEPENDING ON VEC-CANT-SUCURSALES
                INDEXED BY INDICE.
                05  VEC-SUCURSALES-SUCURSAL        PIC X(03).
                05  VEC-SUCURSALES-RAZON           PIC X(25).
+               05  VEC-SUCURSALES-ANIOS-CANT      PIC 9(1) COMP VALUE 0.
+               05  VEC-ANIOS
+                   OCCURS 5 TIMES
+                   INDEXED BY INDICE-ANIO.
+                   07  VEC-ANIOS-ELEM              PIC 9(4).
+                   07  VEC-TOT-MENSUAL
+                       OCCURS 12 TIMES
+                       INDEXED BY INDICE-MES.
+                       09  VEC-TOT-MENSUAL-ELM     PIC 9(4)V99.
+                   07  VEC-CLASE-CANT            PIC 9(2) COMP VALUE 0.
+                   07  VEC-CLASE
+                       OCCURS 10 TIMES
+                       INDEXED BY INDICE-CLASE.
+                       09  VEC-CLASE-COD            PIC X(04).
+                       09  VEC-CLASE-MES
+                           OCCURS 12 TIMES PIC 9(4)V99.
+
+       01 SW-DESBORDE-ANIO          PIC X(01) VALUE "N".
+           88  DESBORDE-ANIO                  VALUE "S".
+       01 SW-DESBORDE-CLASE         PIC X(01) VALUE "N".
+           88  DESBORDE-CLASE                 VALUE "S".
+       01 SW-DESBORDE-EXTRA         PIC X(01) VALUE "N".
+           88  DESBORDE-EXTRA                 VALUE "S".
+       01 SW-DESBORDE-EXTRA-ANIO    PIC X(01) VALUE "N".
+           88  DESBORDE-EXTRA-ANIO            VALUE "S".
+
+       01 WS-FECHA-TIMES.
+           03  WS-FECHA-TIMES-ANIO  PIC 9(4).
+           03  WS-FECHA-TIMES-MES   PIC 9(2).
+           03  WS-FECHA-TIMES-DIA   PIC 9(2).
+
+       01 SW-SUCURSAL-ENCONTRADA    PIC X(01) VALUE "N".
+           88  SUCURSAL-ENCONTRADA            VALUE "S".
+           88  SUCURSAL-NO-ENCONTRADA         VALUE "N".
+
+       01 SW-CUIT                   PIC X(01) VALUE "N".
+           88  CUIT-VALIDO                    VALUE "S".
+           88  CUIT-INVALIDO                  VALUE "N".
+
+       01 SW-REINICIO               PIC X(01) VALUE "N".
+           88  HAY-REINICIO                   VALUE "S".
+           88  NO-HAY-REINICIO                VALUE "N".
+
+      *  CHECKPOINT_FILE is opened OUTPUT lazily, the first time
+      *  ESCRIBIR-CHECKPOINT actually has something to write, instead
+      *  of up front -- opening it for OUTPUT truncates it immediately,
+      *  and truncating the prior run's checkpoint before this run has
+      *  written a replacement would throw away the only copy of it if
+      *  this run aborts early.
+       01 SW-CHECKPOINT-ABIERTO     PIC X(01) VALUE "N".
+           88  CHECKPOINT-ABIERTO             VALUE "S".
+
+      *  ESTADISTICAS_FILE is likewise only opened (and later written
+      *  and closed) on a full, all-branches run -- see ABRIR-ARCHIVOS
+      *  and ESCRIBIR-ESTADISTICAS.
+       01 SW-ESTADISTICAS-ABIERTA   PIC X(01) VALUE "N".
+           88  ESTADISTICAS-ABIERTA          VALUE "S".
 
-       01 VEC-ANIOS.
-           03  VEC-ANIOS-ELEM
-               OCCURS 5 TIMES PIC 9(4).
+      *  Optional sucursal code passed on the command line. When set,
+      *  the run is scoped to that one branch: SUCURSALES_FILE is read
+      *  with a direct keyed READ instead of a full scan, and
+      *  TIMES_FILE is positioned via its TIM-SUCURSAL alternate key
+      *  instead of being read from the top -- a single-sucursal rerun
+      *  no longer has to pass over every record in either file.
+       01 WS-SUCURSAL-FILTRO        PIC X(03) VALUE SPACES.
 
-       01 VEC-TOT-MENSUAL.
-           03  VEC-TOT-MENSUAL-ELM
-               OCCURS 12 TIMES PIC 9(4).
+       01 WS-CLAVE-REINICIO         PIC X(20) VALUE SPACES.
+
+       01 WS-CHECKPOINT.
+           03 WS-CHECKPOINT-CONTADOR   PIC 9(9)  COMP VALUE 0.
+           03 WS-CHECKPOINT-INTERVALO  PIC 9(9)  COMP VALUE 1000.
+
+       01 WS-UMBRAL-HORAS-EXTRA     PIC 9(4)V99 VALUE 50.00.
+
+       01 WS-MES-EXTRA              PIC 9(2) COMP.
+
+       01 VEC-HORAS-EXTRA.
+           03 VEC-EXTRA-CANT  PIC 9(3) COMP VALUE 0.
+           03 VEC-EXTRA
+               OCCURS 1 TO 200 TIMES DEPENDING ON VEC-EXTRA-CANT
+               INDEXED BY INDICE-EXTRA.
+               05 VEC-EXTRA-NUMERO    PIC X(05).
+               05 VEC-EXTRA-SUCURSAL  PIC X(03).
+               05 VEC-EXTRA-ANIOS-CANT PIC 9(1) COMP VALUE 0.
+               05 VEC-EXTRA-ANIOS
+                   OCCURS 5 TIMES
+                   INDEXED BY INDICE-EXTRA-ANIO.
+                   07 VEC-EXTRA-ANIO-ELEM PIC 9(4).
+                   07 VEC-EXTRA-MES
+                       OCCURS 12 TIMES PIC 9(4)V99.
+
+       01 LINEA-EXCEPCION-EXTRA.
+           03 FILLER            PIC X(25)  VALUE
+               "HORAS EXTRA - LEG.: ".
+           03 EXC-EXTRA-NUMERO  PIC X(05).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-EXTRA-ANIO    PIC 9(4).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-EXTRA-MES     PIC 9(2).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-EXTRA-SUCURSAL PIC X(03).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-EXTRA-HORAS   PIC 9(4)V99.
+
+       01 WS-CUIT-MULTIPLICADORES.
+           03 FILLER            PIC X(10)  VALUE "5432765432".
+       01 WS-CUIT-MULTIPLICADORES-R REDEFINES WS-CUIT-MULTIPLICADORES.
+           03 WS-CUIT-MULT-ELM  OCCURS 10 TIMES PIC 9(1).
+
+       01 WS-CUIT-TRABAJO.
+           03 WS-CUIT-TRABAJO-X PIC X(11).
+       01 WS-CUIT-TRABAJO-R REDEFINES WS-CUIT-TRABAJO.
+           03 WS-CUIT-DIG       OCCURS 11 TIMES PIC 9(1).
+
+       01 WS-CUIT-CALCULO.
+           03 WS-CUIT-IDX        PIC 9(2)         COMP.
+           03 WS-CUIT-SUMA        PIC 9(4)         COMP.
+           03 WS-CUIT-COCIENTE    PIC 9(4)         COMP.
+           03 WS-CUIT-RESTO       PIC 9(2)         COMP.
+           03 WS-CUIT-VERIFICADOR PIC 9(2)         COMP.
+
+       01 LINEA-EXCEPCION-CUIT.
+           03 FILLER           PIC X(25)   VALUE
+               "CUIT INVALIDO - SUC.: ".
+           03 EXC-CUIT-SUCURSAL PIC X(03).
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03 EXC-CUIT-RAZON    PIC X(25).
+           03 FILLER           PIC X(2)    VALUE SPACES.
+           03 EXC-CUIT-CUIT     PIC 9(11).
+
+       01 LINEA-EXCEPCION-ORPHAN.
+           03 FILLER            PIC X(25)  VALUE
+               "HORAS HUERFANAS - LEG.: ".
+           03 EXC-ORPH-NUMERO   PIC X(05).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-ORPH-FECHA    PIC 9(8).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-ORPH-SUCURSAL PIC X(03).
+           03 FILLER            PIC X(2)   VALUE SPACES.
+           03 EXC-ORPH-HORAS    PIC 9(2)V99.
 
        01 ENCABEZADO1.
            03 FILLER           PIC X(5)    VALUE "Fecha".
@@ -141,31 +365,38 @@
            03 FILLER           PIC X(2)    VALUE SPACES.
            03 DET-ANIO         PIC 9(4).
            03 FILLER           PIC X(2)    VALUE SPACES.
-           03 DET-ENE          PIC 9(3).
+           03 DET-ENE          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-FEB          PIC 9(3).
+           03 DET-FEB          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-MAR          PIC 9(3).
+           03 DET-MAR          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-ABR          PIC 9(3).
+           03 DET-ABR          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-MAY          PIC 9(3).
+           03 DET-MAY          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-JUN          PIC 9(3).
+           03 DET-JUN          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-JUL          PIC 9(3).
+           03 DET-JUL          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-AGO          PIC 9(3).
+           03 DET-AGO          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-SEP          PIC 9(3).
+           03 DET-SEP          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-OCT          PIC 9(3).
+           03 DET-OCT          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-NOV          PIC 9(3).
+           03 DET-NOV          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-DIC          PIC 9(3).
+           03 DET-DIC          PIC 9(4)V99.
            03 FILLER           PIC X(1)    VALUE SPACES.
-           03 DET-TOTAL        PIC 9(4).
+      *  Wide enough for the worst case of summing twelve PIC 9(4)V99
+      *  monthly totals (12 x 9999.99 = 119,999.88) without truncating.
+           03 DET-TOTAL        PIC 9(6)V99.
+
+       01 LINEA-TOTAL-GENERAL.
+           03 FILLER           PIC X(22)   VALUE
+               "Total General horas: ".
+           03 TOTGRAL-EDIT     PIC ZZZZZZZZZZ9.99.
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -176,7 +407,9 @@
            PERFORM INICIALIZAR.
            PERFORM ABRIR-ARCHIVOS.
 
-           PERFORM LEER-SUCURSALES.
+           IF WS-SUCURSAL-FILTRO IS EQUAL TO SPACES
+               PERFORM LEER-SUCURSALES
+           END-IF.
            PERFORM CARGAR-SUCURSALES.
 
            PERFORM IMPRIMIR-ENCABEZADO-1.
@@ -185,10 +418,24 @@
            PERFORM IMPRIMIR-ENCABEZADO-DETALLES.
 
            PERFORM GENERAR-ANIOS.
-           PERFORM LEER-TIMES.
+
+      *  A single-sucursal rerun starts fresh from that branch's first
+      *  record via its alternate key and skips the checkpoint
+      *  machinery entirely -- checkpoint/restart exists to resume a
+      *  full, all-branches pass, which this deliberately is not.
+           IF WS-SUCURSAL-FILTRO IS EQUAL TO SPACES
+               PERFORM RESTAURAR-CHECKPOINT
+               PERFORM REPOSICIONAR-TIMES
+               IF FS-TIMES IS NOT EQUAL TO 10
+                   PERFORM LEER-TIMES
+               END-IF
+           ELSE
+               PERFORM POSICIONAR-TIMES-SUCURSAL
+           END-IF.
 
            PERFORM PROCESO1.
            PERFORM ESCRIBIR-ESTADISTICAS.
+           PERFORM IMPRIMIR-EXCEPCION-HORAS-EXTRA.
 
            PERFORM CERRAR-ARCHIVOS.
            STOP RUN.
@@ -197,6 +444,8 @@
 
        INICIALIZAR.
            MOVE 0 TO TOT-GRAL.
+           MOVE SPACES TO WS-SUCURSAL-FILTRO.
+           ACCEPT WS-SUCURSAL-FILTRO FROM COMMAND-LINE.
 
        ABRIR-ARCHIVOS.
            OPEN INPUT SUCURSALES_FILE.
@@ -211,24 +460,187 @@
                STOP RUN
            END-IF.
 
+      *  A single-sucursal rerun must not touch Estadisticas.dat at
+      *  all -- OPEN OUTPUT truncates it immediately, and this run
+      *  only ever loads one branch, so opening it here would replace
+      *  the full nightly run's output with a one-branch file the
+      *  moment this statement executes, regardless of what gets
+      *  written afterwards.
+           IF WS-SUCURSAL-FILTRO IS EQUAL TO SPACES
+               OPEN OUTPUT ESTADISTICAS_FILE
+               IF FS-ESTADISTICAS IS NOT EQUAL TO 00
+                   DISPLAY "ERROR AL ABRIR ESTADISTICAS FS: "
+                       FS-ESTADISTICAS
+                   STOP RUN
+               END-IF
+               SET ESTADISTICAS-ABIERTA TO TRUE
+           END-IF.
+
+      *  Reads any checkpoint left by an interrupted prior run and
+      *  rebuilds VEC-SUCURSALES' monthly/class accumulators from it,
+      *  so a restart resumes Times.dat past the last key *and*
+      *  carries forward the hours already totalled for it -- without
+      *  this, REPOSICIONAR-TIMES would skip those records for good
+      *  and the totals would come up short.
+       RESTAURAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT_FILE.
+           IF FS-CHECKPOINT IS EQUAL TO 00
+               PERFORM LEER-UN-CHECKPOINT
+               PERFORM LEER-UN-CHECKPOINT
+                   UNTIL FS-CHECKPOINT IS EQUAL TO 10
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+
+       LEER-UN-CHECKPOINT.
+           READ CHECKPOINT_FILE.
+           IF FS-CHECKPOINT IS EQUAL TO 00
+               EVALUATE TRUE
+                   WHEN CHK-TIPO-CLAVE
+                       MOVE CHK-CLAVE TO WS-CLAVE-REINICIO
+                       SET HAY-REINICIO TO TRUE
+                   WHEN CHK-TIPO-TOTAL-MES
+                       PERFORM RESTAURAR-TOTAL-MES
+                   WHEN CHK-TIPO-TOTAL-CLASE
+                       PERFORM RESTAURAR-TOTAL-CLASE
+               END-EVALUATE
+           END-IF.
+
+       RESTAURAR-TOTAL-MES.
+           MOVE CHK-SUCURSAL TO TIM-SUCURSAL.
+           PERFORM BUSCAR-SUCURSAL-TIMES.
+           IF SUCURSAL-ENCONTRADA
+               MOVE CHK-ANIO TO WS-FECHA-TIMES-ANIO
+               PERFORM BUSCAR-ANIO-TIMES
+               IF NOT DESBORDE-ANIO
+                   PERFORM RESTAURAR-MES-ELEM
+                       VARYING INDICE-MES FROM 1 BY 1
+                       UNTIL INDICE-MES > 12
+               END-IF
+           END-IF.
+
+       RESTAURAR-MES-ELEM.
+           MOVE CHK-MES(INDICE-MES) TO
+               VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO INDICE-MES).
+
+       RESTAURAR-TOTAL-CLASE.
+           MOVE CHK-SUCURSAL TO TIM-SUCURSAL.
+           PERFORM BUSCAR-SUCURSAL-TIMES.
+           IF SUCURSAL-ENCONTRADA
+               MOVE CHK-ANIO TO WS-FECHA-TIMES-ANIO
+               PERFORM BUSCAR-ANIO-TIMES
+               IF NOT DESBORDE-ANIO
+                   MOVE CHK-CLASE TO TIM-TIPCLASE
+                   PERFORM BUSCAR-CLASE-TIMES
+                   IF NOT DESBORDE-CLASE
+                       PERFORM RESTAURAR-MES-CLASE-ELEM
+                           VARYING INDICE-MES FROM 1 BY 1
+                           UNTIL INDICE-MES > 12
+                   END-IF
+               END-IF
+           END-IF.
+
+       RESTAURAR-MES-CLASE-ELEM.
+           MOVE CHK-MES(INDICE-MES) TO VEC-CLASE-MES
+               (INDICE INDICE-ANIO INDICE-CLASE INDICE-MES).
+
+       REPOSICIONAR-TIMES.
+           IF HAY-REINICIO
+               DISPLAY "REINICIANDO DESDE CHECKPOINT: "
+                   WS-CLAVE-REINICIO
+               MOVE WS-CLAVE-REINICIO TO CLAVE-TIMES
+               START TIMES_FILE KEY IS GREATER THAN CLAVE-TIMES
+                   INVALID KEY
+                       MOVE 10 TO FS-TIMES
+               END-START
+           END-IF.
+
        LEER-SUCURSALES.
-           READ SUCURSALES_FILE.
+           READ SUCURSALES_FILE NEXT RECORD.
            IF FS-SUCURSALES IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR AL LEER SUCURSALES FS: " FS-SUCURSALES
            END-IF.
 
        CARGAR-SUCURSALES.
-           PERFORM GUARDAR-SUCURSAL
-                  VARYING INDICE FROM 1 BY 1
-                  UNTIL INDICE > 3
-                  OR FS-SUCURSALES IS EQUAL TO 10.
+           IF WS-SUCURSAL-FILTRO IS EQUAL TO SPACES
+               PERFORM GUARDAR-SUCURSAL
+                      VARYING INDICE FROM 1 BY 1
+                      UNTIL INDICE > 30
+                      OR FS-SUCURSALES IS EQUAL TO 10
+
+               IF FS-SUCURSALES IS NOT EQUAL TO 10
+                   DISPLAY "ADVERTENCIA: SUCURSALES.DAT TIENE MAS DE "
+                       "30 SUCURSALES, SE TRUNCO LA TABLA DE "
+                       "SUCURSALES"
+               END-IF
+           ELSE
+               PERFORM CARGAR-SUCURSAL-FILTRADA
+           END-IF.
+
+      *  Single-sucursal rerun: one direct keyed READ instead of the
+      *  sequential scan above.
+       CARGAR-SUCURSAL-FILTRADA.
+           MOVE WS-SUCURSAL-FILTRO TO SUC-SUCURSAL.
+           READ SUCURSALES_FILE RECORD KEY IS SUC-SUCURSAL
+               INVALID KEY
+                   DISPLAY "ADVERTENCIA: SUCURSAL " WS-SUCURSAL-FILTRO
+                       " NO EXISTE EN SUCURSALES.DAT"
+                   MOVE 10 TO FS-SUCURSALES
+           END-READ.
+           IF FS-SUCURSALES IS EQUAL TO 00
+               SET INDICE TO 1
+               PERFORM GUARDAR-SUCURSAL-FILTRADA
+           END-IF.
+
+       GUARDAR-SUCURSAL-FILTRADA.
+           MOVE INDICE TO VEC-CANT-SUCURSALES.
+           MOVE SUC-SUCURSAL TO VEC-SUCURSALES-SUCURSAL(INDICE).
+           MOVE SUC-RAZON TO VEC-SUCURSALES-RAZON(INDICE).
+
+           PERFORM VALIDAR-CUIT.
+           IF CUIT-INVALIDO
+               PERFORM INFORMAR-CUIT-INVALIDO
+           END-IF.
 
        GUARDAR-SUCURSAL.
+           MOVE INDICE TO VEC-CANT-SUCURSALES.
            MOVE SUC-SUCURSAL TO VEC-SUCURSALES-SUCURSAL(INDICE).
            MOVE SUC-RAZON TO VEC-SUCURSALES-RAZON(INDICE).
 
+           PERFORM VALIDAR-CUIT.
+           IF CUIT-INVALIDO
+               PERFORM INFORMAR-CUIT-INVALIDO
+           END-IF.
+
            PERFORM LEER-SUCURSALES.
 
+       VALIDAR-CUIT.
+           MOVE SUC-CUIT TO WS-CUIT-TRABAJO-X.
+           MOVE ZERO TO WS-CUIT-SUMA.
+           PERFORM SUMAR-DIGITO-CUIT
+               VARYING WS-CUIT-IDX FROM 1 BY 1 UNTIL WS-CUIT-IDX > 10.
+           DIVIDE WS-CUIT-SUMA BY 11 GIVING WS-CUIT-COCIENTE
+               REMAINDER WS-CUIT-RESTO.
+           COMPUTE WS-CUIT-VERIFICADOR = 11 - WS-CUIT-RESTO.
+           IF WS-CUIT-VERIFICADOR IS EQUAL TO 11
+               MOVE 0 TO WS-CUIT-VERIFICADOR
+           END-IF.
+           IF WS-CUIT-VERIFICADOR IS EQUAL TO WS-CUIT-DIG(11)
+               AND WS-CUIT-VERIFICADOR IS NOT EQUAL TO 10
+               SET CUIT-VALIDO TO TRUE
+           ELSE
+               SET CUIT-INVALIDO TO TRUE
+           END-IF.
+
+       SUMAR-DIGITO-CUIT.
+           COMPUTE WS-CUIT-SUMA = WS-CUIT-SUMA +
+               WS-CUIT-DIG(WS-CUIT-IDX) * WS-CUIT-MULT-ELM(WS-CUIT-IDX).
+
+       INFORMAR-CUIT-INVALIDO.
+           MOVE VEC-SUCURSALES-SUCURSAL(INDICE) TO EXC-CUIT-SUCURSAL.
+           MOVE VEC-SUCURSALES-RAZON(INDICE)    TO EXC-CUIT-RAZON.
+           MOVE SUC-CUIT                        TO EXC-CUIT-CUIT.
+           DISPLAY LINEA-EXCEPCION-CUIT.
+
        IMPRIMIR-ENCABEZADO-1.
            MOVE FUNCTION CURRENT-DATE TO FECHA-ACTUAL.
            MOVE CORRESPONDING FECHA-ACTUAL to ENCABEZADO1.
@@ -247,32 +659,462 @@
            DISPLAY LINEA-DETALLES.
 
        GENERAR-ANIOS.
-      *     DISPLAY "Generar anios".
+           PERFORM INICIALIZAR-ACUMULADOR-SUCURSAL
+               VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > VEC-CANT-SUCURSALES.
 
+       INICIALIZAR-ACUMULADOR-SUCURSAL.
+           MOVE ZERO TO VEC-SUCURSALES-ANIOS-CANT(INDICE).
+
+      *  Shared by the full scan and the single-sucursal rerun alike.
+      *  In filtered mode, once the alternate-key order has carried us
+      *  past the requested branch's records there is no need to read
+      *  the rest of the file, so FS-TIMES is forced to the AT END
+      *  code to stop PROCESO1's loop right there.
        LEER-TIMES.
-           READ TIMES_FILE.
+           READ TIMES_FILE NEXT RECORD.
            IF FS-TIMES IS NOT EQUAL TO 00 AND 10
-               DISPLAY "ERROR AL LEER TIMES FS: " FS-SUCURSALES
+               DISPLAY "ERROR AL LEER TIMES FS: " FS-TIMES
+           END-IF.
+           IF FS-TIMES IS EQUAL TO 00
+               IF WS-SUCURSAL-FILTRO IS NOT EQUAL TO SPACES
+               AND TIM-SUCURSAL IS NOT EQUAL TO WS-SUCURSAL-FILTRO
+                   MOVE 10 TO FS-TIMES
+               END-IF
+           END-IF.
+
+      *  Positions TIMES_FILE at the first record for the requested
+      *  branch using the TIM-SUCURSAL alternate key, so a
+      *  single-sucursal rerun only reads that branch's records.
+       POSICIONAR-TIMES-SUCURSAL.
+           DISPLAY "EJECUCION LIMITADA A LA SUCURSAL: "
+               WS-SUCURSAL-FILTRO.
+           MOVE WS-SUCURSAL-FILTRO TO TIM-SUCURSAL.
+           START TIMES_FILE KEY IS NOT LESS THAN TIM-SUCURSAL
+               INVALID KEY
+                   MOVE 10 TO FS-TIMES
+           END-START.
+           IF FS-TIMES IS NOT EQUAL TO 10
+               PERFORM LEER-TIMES
            END-IF.
 
        PROCESO1.
-      *    DISPLAY "Proceso 1".
-           PERFORM IMPRIMIR-FILA-DETALLES.
+           PERFORM PROCESAR-REGISTRO-TIMES
+               UNTIL FS-TIMES IS EQUAL TO 10.
+
+           PERFORM IMPRIMIR-FILA-DETALLES
+               VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > VEC-CANT-SUCURSALES
+               AFTER INDICE-ANIO FROM 1 BY 1
+                   UNTIL INDICE-ANIO >
+                       VEC-SUCURSALES-ANIOS-CANT(INDICE).
+
+           PERFORM IMPRIMIR-TOTAL-GENERAL.
+
+       PROCESAR-REGISTRO-TIMES.
+           PERFORM BUSCAR-SUCURSAL-TIMES.
+           IF SUCURSAL-ENCONTRADA
+               PERFORM ACUMULAR-HORAS-TIMES
+               IF TIM-CLASE-EXTRA
+                   PERFORM ACUMULAR-HORAS-EXTRA
+               END-IF
+           ELSE
+               PERFORM INFORMAR-HORAS-HUERFANAS
+           END-IF.
+           PERFORM CONTROLAR-CHECKPOINT.
+           PERFORM LEER-TIMES.
+
+      *  A single-sucursal rerun (WS-SUCURSAL-FILTRO set) never
+      *  checkpoints: it is not the run checkpoint/restart resumes,
+      *  and writing one here would overwrite the full-run checkpoint
+      *  with a partial, single-branch snapshot.
+       CONTROLAR-CHECKPOINT.
+           IF WS-SUCURSAL-FILTRO IS EQUAL TO SPACES
+               ADD 1 TO WS-CHECKPOINT-CONTADOR
+               IF WS-CHECKPOINT-CONTADOR >= WS-CHECKPOINT-INTERVALO
+                   PERFORM ESCRIBIR-CHECKPOINT
+                   MOVE ZERO TO WS-CHECKPOINT-CONTADOR
+               END-IF
+           END-IF.
+
+      *  Rewrites the checkpoint dataset from scratch every interval:
+      *  the last key read, plus a full snapshot of the monthly and
+      *  class accumulators, so RESTAURAR-CHECKPOINT can put the
+      *  tables back exactly where this run left them. The file is
+      *  only CLOSEd first if it is already open -- the very first
+      *  call this run opens it for OUTPUT here, lazily, rather than
+      *  up front in MAIN-PROCEDURE.
+       ESCRIBIR-CHECKPOINT.
+           IF CHECKPOINT-ABIERTO
+               CLOSE CHECKPOINT_FILE
+           END-IF.
+           OPEN OUTPUT CHECKPOINT_FILE.
+           IF FS-CHECKPOINT IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ABRIR CHECKPOINT FS: " FS-CHECKPOINT
+           ELSE
+               SET CHECKPOINT-ABIERTO TO TRUE
+           END-IF.
+
+           SET CHK-TIPO-CLAVE TO TRUE.
+           MOVE CLAVE-TIMES TO CHK-CLAVE.
+           WRITE REG-CHECKPOINT.
+           IF FS-CHECKPOINT IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ESCRIBIR CHECKPOINT FS: "
+                   FS-CHECKPOINT
+           END-IF.
+
+           PERFORM ESCRIBIR-CHECKPOINT-SUCURSAL
+               VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > VEC-CANT-SUCURSALES.
+
+       ESCRIBIR-CHECKPOINT-SUCURSAL.
+           PERFORM ESCRIBIR-CHECKPOINT-ANIO
+               VARYING INDICE-ANIO FROM 1 BY 1
+               UNTIL INDICE-ANIO > VEC-SUCURSALES-ANIOS-CANT(INDICE).
+
+       ESCRIBIR-CHECKPOINT-ANIO.
+           SET CHK-TIPO-TOTAL-MES TO TRUE.
+           MOVE VEC-SUCURSALES-SUCURSAL(INDICE) TO CHK-SUCURSAL.
+           MOVE VEC-ANIOS-ELEM(INDICE INDICE-ANIO) TO CHK-ANIO.
+           MOVE SPACES TO CHK-CLASE.
+           PERFORM COPIAR-CHECKPOINT-MES
+               VARYING INDICE-MES FROM 1 BY 1 UNTIL INDICE-MES > 12.
+           WRITE REG-CHECKPOINT.
+           IF FS-CHECKPOINT IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ESCRIBIR CHECKPOINT FS: "
+                   FS-CHECKPOINT
+           END-IF.
+
+           PERFORM ESCRIBIR-CHECKPOINT-CLASE
+               VARYING INDICE-CLASE FROM 1 BY 1
+               UNTIL INDICE-CLASE > VEC-CLASE-CANT(INDICE INDICE-ANIO).
+
+       COPIAR-CHECKPOINT-MES.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO INDICE-MES)
+               TO CHK-MES(INDICE-MES).
+
+       ESCRIBIR-CHECKPOINT-CLASE.
+           SET CHK-TIPO-TOTAL-CLASE TO TRUE.
+           MOVE VEC-SUCURSALES-SUCURSAL(INDICE) TO CHK-SUCURSAL.
+           MOVE VEC-ANIOS-ELEM(INDICE INDICE-ANIO) TO CHK-ANIO.
+           MOVE VEC-CLASE-COD(INDICE INDICE-ANIO INDICE-CLASE)
+               TO CHK-CLASE.
+           PERFORM COPIAR-CHECKPOINT-MES-CLASE
+               VARYING INDICE-MES FROM 1 BY 1 UNTIL INDICE-MES > 12.
+           WRITE REG-CHECKPOINT.
+           IF FS-CHECKPOINT IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ESCRIBIR CHECKPOINT FS: "
+                   FS-CHECKPOINT
+           END-IF.
+
+       COPIAR-CHECKPOINT-MES-CLASE.
+           MOVE VEC-CLASE-MES
+               (INDICE INDICE-ANIO INDICE-CLASE INDICE-MES)
+               TO CHK-MES(INDICE-MES).
+
+       INFORMAR-HORAS-HUERFANAS.
+           MOVE TIM-NUMERO    TO EXC-ORPH-NUMERO.
+           MOVE TIM-FECHA     TO EXC-ORPH-FECHA.
+           MOVE TIM-SUCURSAL  TO EXC-ORPH-SUCURSAL.
+           MOVE TIM-HORAS     TO EXC-ORPH-HORAS.
+           DISPLAY LINEA-EXCEPCION-ORPHAN.
+
+       BUSCAR-SUCURSAL-TIMES.
+           SET SUCURSAL-NO-ENCONTRADA TO TRUE.
+           SET INDICE TO 1.
+           SEARCH VEC-SUCURSALES
+               AT END
+                   CONTINUE
+               WHEN VEC-SUCURSALES-SUCURSAL(INDICE)
+                       IS EQUAL TO TIM-SUCURSAL
+                   SET SUCURSAL-ENCONTRADA TO TRUE
+           END-SEARCH.
+
+       ACUMULAR-HORAS-TIMES.
+           MOVE TIM-FECHA(1:4) TO WS-FECHA-TIMES-ANIO.
+           MOVE TIM-FECHA(5:2) TO WS-FECHA-TIMES-MES.
+           PERFORM BUSCAR-ANIO-TIMES.
+           IF NOT DESBORDE-ANIO
+               ADD TIM-HORAS TO VEC-TOT-MENSUAL-ELM
+                   (INDICE INDICE-ANIO WS-FECHA-TIMES-MES)
+               PERFORM BUSCAR-CLASE-TIMES
+               IF NOT DESBORDE-CLASE
+                   ADD TIM-HORAS TO VEC-CLASE-MES
+                       (INDICE INDICE-ANIO INDICE-CLASE
+                           WS-FECHA-TIMES-MES)
+               END-IF
+           END-IF.
+
+       BUSCAR-ANIO-TIMES.
+           MOVE "N" TO SW-DESBORDE-ANIO.
+           SET INDICE-ANIO TO 1.
+           SEARCH VEC-ANIOS
+               AT END
+                   PERFORM AGREGAR-ANIO-TIMES
+               WHEN VEC-ANIOS-ELEM(INDICE INDICE-ANIO)
+                       IS EQUAL TO WS-FECHA-TIMES-ANIO
+                   CONTINUE
+           END-SEARCH.
+
+       AGREGAR-ANIO-TIMES.
+           IF VEC-SUCURSALES-ANIOS-CANT(INDICE) IS LESS THAN 5
+               ADD 1 TO VEC-SUCURSALES-ANIOS-CANT(INDICE)
+               SET INDICE-ANIO TO VEC-SUCURSALES-ANIOS-CANT(INDICE)
+               MOVE WS-FECHA-TIMES-ANIO TO
+                   VEC-ANIOS-ELEM(INDICE INDICE-ANIO)
+           ELSE
+               DISPLAY "ADVERTENCIA: MAS DE 5 ANIOS PARA SUCURSAL "
+                   VEC-SUCURSALES-SUCURSAL(INDICE)
+                   ", SE DESCARTA EL ANIO " WS-FECHA-TIMES-ANIO
+               MOVE "S" TO SW-DESBORDE-ANIO
+           END-IF.
+
+       BUSCAR-CLASE-TIMES.
+           MOVE "N" TO SW-DESBORDE-CLASE.
+           SET INDICE-CLASE TO 1.
+           SEARCH VEC-CLASE
+               AT END
+                   PERFORM AGREGAR-CLASE-TIMES
+               WHEN VEC-CLASE-COD(INDICE INDICE-ANIO INDICE-CLASE)
+                       IS EQUAL TO TIM-TIPCLASE
+                   CONTINUE
+           END-SEARCH.
+
+       AGREGAR-CLASE-TIMES.
+           IF VEC-CLASE-CANT(INDICE INDICE-ANIO) IS LESS THAN 10
+               ADD 1 TO VEC-CLASE-CANT(INDICE INDICE-ANIO)
+               SET INDICE-CLASE TO VEC-CLASE-CANT(INDICE INDICE-ANIO)
+               MOVE TIM-TIPCLASE TO
+                   VEC-CLASE-COD(INDICE INDICE-ANIO INDICE-CLASE)
+           ELSE
+               DISPLAY "ADVERTENCIA: MAS DE 10 CLASES DE HORAS EN "
+                   VEC-SUCURSALES-SUCURSAL(INDICE)
+                   ", SE DESCARTA LA CLASE " TIM-TIPCLASE
+               MOVE "S" TO SW-DESBORDE-CLASE
+           END-IF.
+
+       ACUMULAR-HORAS-EXTRA.
+           MOVE TIM-FECHA(1:4) TO WS-FECHA-TIMES-ANIO.
+           MOVE TIM-FECHA(5:2) TO WS-FECHA-TIMES-MES.
+           PERFORM BUSCAR-EMPLEADO-EXTRA.
+           IF NOT DESBORDE-EXTRA
+               MOVE TIM-SUCURSAL TO VEC-EXTRA-SUCURSAL(INDICE-EXTRA)
+               PERFORM BUSCAR-ANIO-EXTRA
+               IF NOT DESBORDE-EXTRA-ANIO
+                   ADD TIM-HORAS TO VEC-EXTRA-MES
+                       (INDICE-EXTRA INDICE-EXTRA-ANIO
+                           WS-FECHA-TIMES-MES)
+               END-IF
+           END-IF.
+
+       BUSCAR-EMPLEADO-EXTRA.
+           MOVE "N" TO SW-DESBORDE-EXTRA.
+           SET INDICE-EXTRA TO 1.
+           SEARCH VEC-EXTRA
+               AT END
+                   PERFORM AGREGAR-EMPLEADO-EXTRA
+               WHEN VEC-EXTRA-NUMERO(INDICE-EXTRA)
+                       IS EQUAL TO TIM-NUMERO
+                   CONTINUE
+           END-SEARCH.
+
+       AGREGAR-EMPLEADO-EXTRA.
+           IF VEC-EXTRA-CANT IS LESS THAN 200
+               ADD 1 TO VEC-EXTRA-CANT
+               SET INDICE-EXTRA TO VEC-EXTRA-CANT
+               INITIALIZE VEC-EXTRA(INDICE-EXTRA)
+               MOVE TIM-NUMERO TO VEC-EXTRA-NUMERO(INDICE-EXTRA)
+           ELSE
+               DISPLAY "ADVERTENCIA: MAS DE 200 LEGAJOS CON HORAS "
+                   "EXTRA, SE DESCARTA LEGAJO " TIM-NUMERO
+               MOVE "S" TO SW-DESBORDE-EXTRA
+           END-IF.
+
+       BUSCAR-ANIO-EXTRA.
+           MOVE "N" TO SW-DESBORDE-EXTRA-ANIO.
+           SET INDICE-EXTRA-ANIO TO 1.
+           SEARCH VEC-EXTRA-ANIOS
+               AT END
+                   PERFORM AGREGAR-ANIO-EXTRA
+               WHEN VEC-EXTRA-ANIO-ELEM(INDICE-EXTRA INDICE-EXTRA-ANIO)
+                       IS EQUAL TO WS-FECHA-TIMES-ANIO
+                   CONTINUE
+           END-SEARCH.
+
+       AGREGAR-ANIO-EXTRA.
+           IF VEC-EXTRA-ANIOS-CANT(INDICE-EXTRA) IS LESS THAN 5
+               ADD 1 TO VEC-EXTRA-ANIOS-CANT(INDICE-EXTRA)
+               SET INDICE-EXTRA-ANIO TO
+                   VEC-EXTRA-ANIOS-CANT(INDICE-EXTRA)
+               MOVE WS-FECHA-TIMES-ANIO TO
+                   VEC-EXTRA-ANIO-ELEM(INDICE-EXTRA INDICE-EXTRA-ANIO)
+           ELSE
+               DISPLAY "ADVERTENCIA: MAS DE 5 ANIOS DE HORAS EXTRA "
+                   "PARA LEGAJO " VEC-EXTRA-NUMERO(INDICE-EXTRA)
+               MOVE "S" TO SW-DESBORDE-EXTRA-ANIO
+           END-IF.
 
        IMPRIMIR-FILA-DETALLES.
-           MOVE "San Jose" TO DET-SUCURSAL.
-           MOVE "2014" TO DET-ANIO.
-           MOVE "123" TO DET-ENE.
-           MOVE "456" TO DET-FEB.
-           MOVE "789" TO DET-MAR.
+           PERFORM CONSTRUIR-FILA-DETALLES.
+           ADD DET-TOTAL TO TOT-GRAL.
+           DISPLAY FILA-DETALLES.
+           PERFORM CONTROLAR-PAGINACION.
+           PERFORM IMPRIMIR-FILA-CLASE
+               VARYING INDICE-CLASE FROM 1 BY 1
+               UNTIL INDICE-CLASE > VEC-CLASE-CANT(INDICE INDICE-ANIO).
 
+       IMPRIMIR-FILA-CLASE.
+           PERFORM CONSTRUIR-FILA-CLASE.
            DISPLAY FILA-DETALLES.
+           PERFORM CONTROLAR-PAGINACION.
+
+       CONTROLAR-PAGINACION.
+           ADD 1 TO WS-LINEAS-IMPRESAS.
+           IF WS-LINEAS-IMPRESAS >= WS-LINEAS-POR-HOJA
+               ADD 1 TO WS-HOJA
+               PERFORM IMPRIMIR-ENCABEZADO-1
+               PERFORM IMPRIMIR-ENCABEZADO-2
+               PERFORM IMPRIMIR-ENCABEZADO-3
+               PERFORM IMPRIMIR-ENCABEZADO-DETALLES
+               MOVE ZERO TO WS-LINEAS-IMPRESAS
+           END-IF.
+
+       IMPRIMIR-TOTAL-GENERAL.
+           MOVE TOT-GRAL TO TOTGRAL-EDIT.
+           DISPLAY LINEA-DETALLES.
+           DISPLAY LINEA-TOTAL-GENERAL.
 
+       CONSTRUIR-FILA-DETALLES.
+           MOVE VEC-SUCURSALES-RAZON(INDICE)       TO DET-SUCURSAL.
+           MOVE VEC-ANIOS-ELEM(INDICE INDICE-ANIO) TO DET-ANIO.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  1) TO DET-ENE.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  2) TO DET-FEB.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  3) TO DET-MAR.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  4) TO DET-ABR.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  5) TO DET-MAY.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  6) TO DET-JUN.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  7) TO DET-JUL.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  8) TO DET-AGO.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO  9) TO DET-SEP.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO 10) TO DET-OCT.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO 11) TO DET-NOV.
+           MOVE VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO 12) TO DET-DIC.
+           MOVE ZERO TO DET-TOTAL.
+           PERFORM SUMAR-TOTAL-FILA
+               VARYING INDICE-MES FROM 1 BY 1 UNTIL INDICE-MES > 12.
+
+       SUMAR-TOTAL-FILA.
+           ADD VEC-TOT-MENSUAL-ELM(INDICE INDICE-ANIO INDICE-MES)
+               TO DET-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "ADVERTENCIA: DESBORDE AL TOTALIZAR "
+                       "SUCURSAL " VEC-SUCURSALES-SUCURSAL(INDICE)
+           END-ADD.
+
+       CONSTRUIR-FILA-CLASE.
+           MOVE SPACES TO DET-SUCURSAL.
+           STRING "  - " DELIMITED BY SIZE
+               VEC-CLASE-COD(INDICE INDICE-ANIO INDICE-CLASE)
+                   DELIMITED BY SIZE
+               INTO DET-SUCURSAL.
+           MOVE VEC-ANIOS-ELEM(INDICE INDICE-ANIO) TO DET-ANIO.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  1)
+               TO DET-ENE.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  2)
+               TO DET-FEB.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  3)
+               TO DET-MAR.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  4)
+               TO DET-ABR.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  5)
+               TO DET-MAY.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  6)
+               TO DET-JUN.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  7)
+               TO DET-JUL.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  8)
+               TO DET-AGO.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE  9)
+               TO DET-SEP.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE 10)
+               TO DET-OCT.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE 11)
+               TO DET-NOV.
+           MOVE VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE 12)
+               TO DET-DIC.
+           MOVE ZERO TO DET-TOTAL.
+           PERFORM SUMAR-TOTAL-FILA-CLASE
+               VARYING INDICE-MES FROM 1 BY 1 UNTIL INDICE-MES > 12.
+
+       SUMAR-TOTAL-FILA-CLASE.
+           ADD VEC-CLASE-MES(INDICE INDICE-ANIO INDICE-CLASE INDICE-MES)
+               TO DET-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "ADVERTENCIA: DESBORDE AL TOTALIZAR "
+                       "SUCURSAL " VEC-SUCURSALES-SUCURSAL(INDICE)
+           END-ADD.
+
+      *  Skipped on a single-sucursal rerun -- see ABRIR-ARCHIVOS;
+      *  ESTADISTICAS_FILE isn't even open in that case.
        ESCRIBIR-ESTADISTICAS.
-      *    DISPLAY "Escribir en Estadisticas".
+           IF ESTADISTICAS-ABIERTA
+               PERFORM ESCRIBIR-FILA-ESTADISTICA
+                   VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > VEC-CANT-SUCURSALES
+                   AFTER INDICE-ANIO FROM 1 BY 1
+                       UNTIL INDICE-ANIO >
+                           VEC-SUCURSALES-ANIOS-CANT(INDICE)
+           END-IF.
+
+       ESCRIBIR-FILA-ESTADISTICA.
+           PERFORM CONSTRUIR-FILA-DETALLES.
+           MOVE FILA-DETALLES TO REG-ESTADISTICAS.
+           WRITE REG-ESTADISTICAS.
+           IF FS-ESTADISTICAS IS NOT EQUAL TO 00
+               DISPLAY "ERROR AL ESCRIBIR ESTADISTICAS FS: "
+                   FS-ESTADISTICAS
+           END-IF.
+
+       IMPRIMIR-EXCEPCION-HORAS-EXTRA.
+           PERFORM EVALUAR-HORAS-EXTRA-EMPLEADO
+               VARYING INDICE-EXTRA FROM 1 BY 1
+               UNTIL INDICE-EXTRA > VEC-EXTRA-CANT.
+
+       EVALUAR-HORAS-EXTRA-EMPLEADO.
+           PERFORM EVALUAR-HORAS-EXTRA-ANIO
+               VARYING INDICE-EXTRA-ANIO FROM 1 BY 1
+               UNTIL INDICE-EXTRA-ANIO >
+                   VEC-EXTRA-ANIOS-CANT(INDICE-EXTRA).
+
+       EVALUAR-HORAS-EXTRA-ANIO.
+           PERFORM EVALUAR-HORAS-EXTRA-MES
+               VARYING INDICE-MES FROM 1 BY 1 UNTIL INDICE-MES > 12.
+
+       EVALUAR-HORAS-EXTRA-MES.
+           IF VEC-EXTRA-MES(INDICE-EXTRA INDICE-EXTRA-ANIO INDICE-MES)
+                   IS GREATER THAN WS-UMBRAL-HORAS-EXTRA
+               PERFORM INFORMAR-HORAS-EXTRA-EXCEDIDAS
+           END-IF.
+
+       INFORMAR-HORAS-EXTRA-EXCEDIDAS.
+           SET WS-MES-EXTRA TO INDICE-MES.
+           MOVE VEC-EXTRA-NUMERO(INDICE-EXTRA)   TO EXC-EXTRA-NUMERO.
+           MOVE VEC-EXTRA-ANIO-ELEM(INDICE-EXTRA INDICE-EXTRA-ANIO)
+               TO EXC-EXTRA-ANIO.
+           MOVE WS-MES-EXTRA                     TO EXC-EXTRA-MES.
+           MOVE VEC-EXTRA-SUCURSAL(INDICE-EXTRA) TO EXC-EXTRA-SUCURSAL.
+           MOVE VEC-EXTRA-MES(INDICE-EXTRA INDICE-EXTRA-ANIO INDICE-MES)
+               TO EXC-EXTRA-HORAS.
+           DISPLAY LINEA-EXCEPCION-EXTRA.
 
        CERRAR-ARCHIVOS.
            CLOSE SUCURSALES_FILE.
            CLOSE TIMES_FILE.
+           IF ESTADISTICAS-ABIERTA
+               CLOSE ESTADISTICAS_FILE
+           END-IF.
+           IF CHECKPOINT-ABIERTO
+               CLOSE CHECKPOINT_FILE
+           END-IF.
 
        END PROGRAM "TP_PARTE_1B".
